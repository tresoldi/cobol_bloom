@@ -0,0 +1,22 @@
+      *> FLTRDEF - Bloom filter sizing and bit-array layout.
+      *> Shared by BloomFilter and anything else that needs to agree
+      *> on how big the filter is and how the hash positions are held.
+       01 WS-Filter-Size           PIC 9(6) VALUE 100000.
+
+      *> Holds the Bloom filter state, initialized to all zeros.
+       01 Bloom-Filter.
+           05 Filter-Array         PIC X(100000) VALUE ALL '0'.
+
+      *> Positions in the filter array determined by hash functions.
+       01 Hash1-Pos                PIC 9(6).
+       01 Hash2-Pos                PIC 9(6).
+
+      *> Maximum number of transaction/sample keys held in a single
+      *> run's working tables - sized to the daily batch volume.
+       01 WS-Max-Numbers           PIC 9(5) VALUE 10000.
+
+      *> Maximum number of keys held in the in-memory master-key
+      *> lookup table. Bounded separately from WS-Max-Numbers: the
+      *> master file is the system of record and is expected to hold
+      *> far more keys than any one day's transaction batch.
+       01 WS-Max-Master-Keys       PIC 9(7) VALUE 250000.
