@@ -1,104 +1,784 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BloomFilter.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Persisted Bloom filter bit array, carried forward between
+      *> runs. The physical file name is resolved at run time from a
+      *> run parameter, so different business dates or account types
+      *> can each keep their own filter (see Resolve-Filter-Name).
+           SELECT Filter-File ASSIGN DYNAMIC WS-Filter-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Filter-File-Status.
+
+      *> Overnight batch of account/transaction keys to screen - plain
+      *> numbers or alphanumeric customer/reference codes.
+           SELECT Transaction-File ASSIGN TO "TRANIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Transaction-File-Status.
+
+      *> End-of-run summary report for the shift supervisor. Named per
+      *> filter, like Filter-File, so two filters run the same day
+      *> don't overwrite each other's archived report.
+           SELECT Report-File ASSIGN DYNAMIC WS-Report-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-File-Status.
+
+      *> Master account/transaction index - the system of record used
+      *> for real false-positive testing and duplicate confirmation.
+           SELECT Master-File ASSIGN TO "MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Master-File-Status.
+
+      *> Confirmed duplicates for downstream reconciliation staff.
+      *> Named per filter, like Filter-File, so two filters run the
+      *> same day don't overwrite each other's exceptions.
+           SELECT Exceptions-File ASSIGN DYNAMIC WS-Exceptions-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exceptions-File-Status.
+
+      *> Restart checkpoint for the transaction load - how many
+      *> transaction numbers had already been loaded and had their
+      *> filter bits set as of the last checkpoint. Named per filter
+      *> so a restart resumes the load for the right business date or
+      *> account type.
+           SELECT Checkpoint-File ASSIGN DYNAMIC WS-Checkpoint-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-File-Status.
+
+      *> Durable, timestamped audit trail of every add and check.
+           SELECT Audit-Log ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Log-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Filter-File.
+       01  Filter-File-Record      PIC X(100000).
+
+       FD  Transaction-File.
+       01  Transaction-Record      PIC X(20).
+
+       FD  Report-File.
+       01  Report-Record           PIC X(80).
+
+       FD  Master-File.
+       01  Master-Record.
+           05  Master-Key          PIC X(20).
+
+       FD  Exceptions-File.
+       01  Exception-Record.
+           05  Exception-Number    PIC X(20).
+           05  FILLER              PIC X(1).
+           05  Exception-Reason    PIC X(30).
+
+       FD  Checkpoint-File.
+       01  Checkpoint-Record       PIC 9(5).
+
+       FD  Audit-Log.
+       01  Audit-Log-Record        PIC X(120).
+
        WORKING-STORAGE SECTION.
-      *> Holds the Bloom filter state, initialized to all zeros.
-       01 Bloom-Filter.
-           05 Filter-Array         PIC X(100) VALUE ALL '0'.
+      *> File status codes for the persisted filter file.
+       01 WS-Filter-File-Status    PIC XX.
+       01 WS-Transaction-File-Status PIC XX.
+       01 WS-Report-File-Status    PIC XX.
+       01 WS-Master-File-Status    PIC XX.
+       01 WS-Exceptions-File-Status PIC XX.
+       01 WS-Checkpoint-File-Status PIC XX.
+       01 WS-Audit-Log-Status      PIC XX.
 
-      *> Stores the numbers entered by the user.
-       01 Input-Numbers.
-           05 Stored-Number        PIC 9(10) OCCURS 5 TIMES.
+      *> Run parameter naming which filter to use - a business date
+      *> (e.g. 20260808) or an account-type code (e.g. SAVINGS).
+      *> Defaults to DEFAULT when the run is started with no parameter,
+      *> so existing JCL/scripts that pass nothing keep working.
+       01 WS-Run-Parm              PIC X(20) VALUE SPACES.
+       01 WS-Filter-Name           PIC X(20) VALUE SPACES.
+       01 WS-Filter-Filename       PIC X(40) VALUE SPACES.
+       01 WS-Checkpoint-Filename   PIC X(40) VALUE SPACES.
+       01 WS-Report-Filename       PIC X(40) VALUE SPACES.
+       01 WS-Exceptions-Filename   PIC X(40) VALUE SPACES.
+
+      *> Who kicked off this run, for the audit trail.
+       01 WS-Operator-Id           PIC X(8) VALUE SPACES.
 
-      *> Stores the randomly generated numbers for checking.
-       01 Random-Numbers.
-           05 Additional-Number    PIC 9(10) OCCURS 5 TIMES.
+      *> Current date/time, refreshed for each audit entry.
+       01 WS-Audit-Date            PIC 9(8).
+       01 WS-Audit-Time            PIC 9(8).
 
-      *> Temporary storage for random number generation.
-       01 WS-Random                PIC 9(10).
+      *> Action being logged - ADD (loading a transaction number),
+      *> CHECK (screening a number) or SAMPLE (false-positive test).
+       01 WS-Audit-Action          PIC X(6) VALUE SPACES.
+       01 WS-Audit-Number-Ed       PIC X(20).
+       01 WS-Audit-Hash1-Ed        PIC Z(5)9.
+       01 WS-Audit-Hash2-Ed        PIC Z(5)9.
 
-      *> User input buffer.
-       01 Input-String             PIC X(10).
+      *> Free-text reason logged by Write-Truncation-Audit when a load
+      *> stops at table capacity with input still remaining.
+       01 WS-Truncation-Reason     PIC X(60) VALUE SPACES.
 
-      *> Currently processed number for hashing.
-       01 Current-Number           PIC 9(10).
+      *> Set to 'Y' when a possibly-in-set hit is confirmed as a real
+      *> duplicate against the preloaded master-key table.
+       01 WS-Duplicate-Found       PIC X VALUE 'N'.
+
+      *> Set to 'Y' once the transaction file is exhausted.
+       01 WS-Transaction-EOF       PIC X VALUE 'N'.
+
+      *> Set to 'Y' when Load-Transactions stops because the
+      *> in-memory table filled up while input still remained, rather
+      *> than because the file was genuinely exhausted.
+       01 WS-Transactions-Truncated PIC X VALUE 'N'.
+
+      *> Set to 'Y' once the master file has been fully read into
+      *> Master-Key-Entry by Load-Master-Keys.
+       01 WS-Master-EOF            PIC X VALUE 'N'.
+
+      *> Set to 'Y' when Load-Master-Keys stops because the in-memory
+      *> table reached WS-Max-Master-Keys while Master-File still had
+      *> more records - duplicate confirmation past that point is
+      *> blind to the untabled keys.
+       01 WS-Master-Keys-Truncated PIC X VALUE 'N'.
+
+      *> Set to 'Y' when a candidate negative-test key turns out to
+      *> already be among this run's loaded transaction numbers.
+       01 WS-Already-Loaded        PIC X VALUE 'N'.
+       01 WS-Candidate-Key         PIC X(20).
+       01 WS-Search-Idx            PIC 9(5).
+
+      *> Running count of '1' bits in Filter-Array, for the bounded
+      *> console summary (replaces dumping the whole bit array).
+       01 WS-Filter-Bits-Set       PIC 9(6) VALUE ZERO.
+
+      *> Count of transaction numbers actually loaded this run.
+       01 WS-Numbers-Loaded        PIC 9(5) VALUE ZERO.
+
+      *> Number of transaction numbers already loaded (and checkpointed)
+      *> by a prior, interrupted run of Load-Transactions.
+       01 WS-Checkpoint-Count      PIC 9(5) VALUE ZERO.
+
+      *> How many transaction numbers processed since program start,
+      *> across a possible restart - drives the checkpoint interval.
+       01 WS-Total-Loaded          PIC 9(5) VALUE ZERO.
+
+      *> Checkpoint every N transaction numbers loaded.
+       01 WS-Checkpoint-Interval   PIC 9(5) VALUE 500.
+
+      *> Counts of filter-check outcomes, across both the entered and
+      *> sample numbers, for the end-of-run summary report.
+       01 WS-Count-Possible        PIC 9(6) VALUE ZERO.
+       01 WS-Count-NotIn           PIC 9(6) VALUE ZERO.
+       01 WS-Hit-Rate              PIC 999V99 VALUE ZERO.
+
+      *> Edited fields used to format the summary report lines.
+       01 WS-Report-Loaded-Ed      PIC ZZZZ9.
+       01 WS-Report-Possible-Ed    PIC ZZZZ9.
+       01 WS-Report-NotIn-Ed       PIC ZZZZ9.
+       01 WS-Report-Rate-Ed        PIC ZZ9.99.
+
+      *> Bloom filter sizing and bit-array layout, sized for realistic
+      *> daily volumes rather than a handful of demo entries.
+           COPY FLTRDEF.
+
+      *> Desired and actually-collected size of the false-positive
+      *> test sample drawn from the master file. The target is scaled
+      *> to the run's loaded volume in the main paragraph rather than
+      *> held to a fixed literal - see the COMPUTE ahead of
+      *> Draw-Negative-Test-Sample.
+       01 WS-Sample-Target         PIC 9(5) VALUE ZERO.
+       01 WS-Sample-Size           PIC 9(5) VALUE ZERO.
+
+      *> Stores the keys loaded from the transaction file - plain
+      *> numbers or alphanumeric customer/reference codes.
+       01 Input-Numbers.
+           05 Stored-Number        PIC X(20) OCCURS 10000 TIMES.
 
-      *> Positions in the filter array determined by hash functions.
-       01 Hash1-Pos                PIC 99.
-       01 Hash2-Pos                PIC 99.
+      *> Stores the master-file keys used for false-positive testing -
+      *> genuinely unseen keys, not filter noise.
+       01 Sample-Numbers.
+           05 Additional-Number    PIC X(20) OCCURS 10000 TIMES.
+
+      *> Master account/transaction keys, read from Master-File once
+      *> by Load-Master-Keys and held here for the rest of the run, so
+      *> Confirm-Duplicate and Draw-Negative-Test-Sample can look keys
+      *> up in memory instead of reopening and rescanning the file.
+      *> Bounded by WS-Max-Master-Keys, not WS-Max-Numbers - the
+      *> master file is the system of record and is sized independent
+      *> of any one day's transaction batch.
+       01 WS-Master-Key-Count      PIC 9(7) VALUE ZERO.
+       01 Master-Keys-Table.
+           05 Master-Key-Entry     PIC X(20)
+               OCCURS 1 TO 250000 TIMES
+               DEPENDING ON WS-Master-Key-Count
+               INDEXED BY Master-Key-Idx.
+
+      *> Currently processed key for hashing.
+       01 Current-Number           PIC X(20).
+
+      *> Working fields for the character-by-character hash of
+      *> Current-Number - see Calculate-Hashes.
+       01 WS-Hash-Length           PIC 9(4).
+       01 WS-Hash-Index            PIC 9(4).
+       01 WS-Hash-Char             PIC X.
+       01 WS-Hash-Char-Value       PIC 9(4).
+       01 WS-Hash-Acc1             PIC 9(9).
+       01 WS-Hash-Acc2             PIC 9(9).
 
       *> Loop counters.
-       01 I                        PIC 9 VALUE 1.
-       01 J                        PIC 9.
+       01 I                        PIC 9(5) VALUE 1.
+       01 J                        PIC 9(5).
 
        PROCEDURE DIVISION.
-      *> Populate the Bloom filter with user input.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "Enter a number to add to the Bloom filter: "
-               ACCEPT Input-String
-               MOVE FUNCTION NUMVAL(Input-String) TO Stored-Number(I)
-               MOVE Stored-Number(I) TO Current-Number
+      *> Work out which named filter (business date or account type)
+      *> this run is against before any file gets opened.
+           PERFORM Resolve-Filter-Name
 
-               PERFORM Calculate-Hashes
+      *> Identify who/what kicked off this run and open the audit
+      *> trail before anything gets added to or checked in the filter.
+           ACCEPT WS-Operator-Id FROM ENVIRONMENT "USER"
+           IF WS-Operator-Id = SPACES
+               MOVE "BATCH" TO WS-Operator-Id
+           END-IF
+           PERFORM Open-Audit-Log
 
-               MOVE '1' TO Filter-Array(Hash1-Pos:1)
-               MOVE '1' TO Filter-Array(Hash2-Pos:1)
-           END-PERFORM
+      *> Open the exceptions file before anything can be confirmed as
+      *> a duplicate - it is appended to, not truncated, so earlier
+      *> confirmed duplicates from a prior run of this same filter
+      *> survive (see Open-Exceptions-File).
+           PERFORM Open-Exceptions-File
 
-           DISPLAY "Bloom filter state: " Filter-Array
+      *> Load any Bloom filter state accumulated by prior runs.
+           PERFORM Load-Filter
 
-      *> Generate and display random numbers.
-           DISPLAY "Generating 5 random numbers to check in the Bloom filter..."
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               COMPUTE WS-RANDOM = FUNCTION RANDOM * 999999999 + 1
-               MOVE WS-RANDOM TO Additional-Number(I)
-               DISPLAY "Generated random number: " Additional-Number(I)
-           END-PERFORM
+      *> Read the master file once into memory so duplicate
+      *> confirmation and false-positive sampling can look keys up
+      *> without reopening and rescanning the file. Must happen before
+      *> Load-Transactions, which confirms duplicates as it loads.
+           PERFORM Load-Master-Keys
 
-      *> Check user-entered numbers in the Bloom filter.
-           DISPLAY "Checking all entered numbers in the Bloom filter..."
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
-               DISPLAY "Checking entered number: " Stored-Number(J)
-               MOVE Stored-Number(J) TO Current-Number
-               PERFORM Calculate-Hashes
+      *> Populate the Bloom filter from the overnight transaction
+      *> file. Each key is checked against the filter state inherited
+      *> from prior runs (and from earlier keys already added this
+      *> run) before its own bits are set, and confirmed duplicates
+      *> are logged as it goes - see Load-Transactions.
+           PERFORM Load-Transactions
 
-               IF Filter-Array(Hash1-Pos:1) = '1' AND
-                  Filter-Array(Hash2-Pos:1) = '1'
-                   DISPLAY "Number is possibly in the set."
-               ELSE
-                   DISPLAY "Number is definitely not in the set."
-               END-IF
-           END-PERFORM
+           CLOSE Exceptions-File
 
-      *> Check randomly generated numbers in the Bloom filter.
-           DISPLAY "Checking random numbers in the Bloom filter..."
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
-               DISPLAY "Checking random number: " Additional-Number(J)
+           MOVE ZERO TO WS-Filter-Bits-Set
+           INSPECT Filter-Array TALLYING WS-Filter-Bits-Set
+               FOR ALL '1'
+           DISPLAY "Bloom filter bits set: " WS-Filter-Bits-Set
+               " of " WS-Filter-Size
+
+      *> Scale the false-positive test sample to this run's data
+      *> volume instead of a fixed handful of keys, so the measured
+      *> rate is statistically meaningful whether the run loaded a
+      *> dozen numbers or the whole daily batch. Floored so a tiny run
+      *> still draws a usable sample, and capped to the size of the
+      *> Sample-Numbers table.
+           COMPUTE WS-Sample-Target = WS-Numbers-Loaded / 10
+           IF WS-Sample-Target < 30
+               MOVE 30 TO WS-Sample-Target
+           END-IF
+           IF WS-Sample-Target > WS-Max-Numbers
+               MOVE WS-Max-Numbers TO WS-Sample-Target
+           END-IF
+
+      *> Draw a sample of genuinely-unseen numbers from the master
+      *> file for real false-positive testing.
+           PERFORM Draw-Negative-Test-Sample
+
+      *> Check the master-file test sample in the Bloom filter.
+           DISPLAY "Checking sample numbers in the Bloom filter..."
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-Sample-Size
                MOVE Additional-Number(J) TO Current-Number
+               MOVE "SAMPLE" TO WS-Audit-Action
                PERFORM Calculate-Hashes
 
                IF Filter-Array(Hash1-Pos:1) = '1' AND
                   Filter-Array(Hash2-Pos:1) = '1'
-                   DISPLAY "Random number is possibly in the set."
+                   ADD 1 TO WS-Count-Possible
                ELSE
-                   DISPLAY "Random number is definitely not in the set."
+                   ADD 1 TO WS-Count-NotIn
                END-IF
            END-PERFORM
 
+      *> Write the archived end-of-run summary for the shift
+      *> supervisor.
+           PERFORM Write-Summary-Report
+
+      *> Persist the accumulated Bloom filter state for the next run.
+           PERFORM Save-Filter
+
+           CLOSE Audit-Log
+
            STOP RUN.
 
+      *> Work out which named filter this run applies to and build the
+      *> physical file names for it. The run parameter is normally a
+      *> business date or an account-type code, supplied on the
+      *> command line by the invoking JCL/script; with none supplied,
+      *> a single DEFAULT filter is used, matching the old behavior.
+       Resolve-Filter-Name.
+           ACCEPT WS-Run-Parm FROM COMMAND-LINE
+           IF WS-Run-Parm = SPACES
+               MOVE "DEFAULT" TO WS-Filter-Name
+           ELSE
+               MOVE WS-Run-Parm TO WS-Filter-Name
+           END-IF
+
+           MOVE SPACES TO WS-Filter-Filename
+           STRING "BLMFILT-" FUNCTION TRIM(WS-Filter-Name) ".DAT"
+               DELIMITED BY SIZE INTO WS-Filter-Filename
+           END-STRING
+
+           MOVE SPACES TO WS-Checkpoint-Filename
+           STRING "CHKPT-" FUNCTION TRIM(WS-Filter-Name) ".DAT"
+               DELIMITED BY SIZE INTO WS-Checkpoint-Filename
+           END-STRING
+
+           MOVE SPACES TO WS-Report-Filename
+           STRING "RPTOUT-" FUNCTION TRIM(WS-Filter-Name) ".DAT"
+               DELIMITED BY SIZE INTO WS-Report-Filename
+           END-STRING
+
+           MOVE SPACES TO WS-Exceptions-Filename
+           STRING "EXCPOUT-" FUNCTION TRIM(WS-Filter-Name) ".DAT"
+               DELIMITED BY SIZE INTO WS-Exceptions-Filename
+           END-STRING
+           .
+
+      *> Load Filter-Array from the persisted filter file, if it
+      *> exists. A missing file simply leaves Filter-Array at its
+      *> initial all-zeros value, as on the very first run of the day.
+       Load-Filter.
+           OPEN INPUT Filter-File
+           IF WS-Filter-File-Status = "00"
+               READ Filter-File INTO Filter-Array
+               CLOSE Filter-File
+           END-IF
+           .
+
+      *> Write Filter-Array back out so the next run picks up where
+      *> this one left off.
+       Save-Filter.
+           OPEN OUTPUT Filter-File
+           WRITE Filter-File-Record FROM Filter-Array
+           CLOSE Filter-File
+           .
+
+      *> Read the overnight batch of transaction numbers and set the
+      *> corresponding filter bits for each one. Restartable: numbers
+      *> already loaded (and checkpointed) by an earlier, interrupted
+      *> run of this same load are replayed back into Stored-Number
+      *> (so they still get checked and counted this run) but are not
+      *> re-hashed or re-added to the filter or audit log, since that
+      *> already happened before the checkpoint was taken.
+      *> Each new key is checked against the filter - and any hit
+      *> followed up against the master-key table - before its own
+      *> bits are set, so duplicate screening reflects state from
+      *> prior runs and earlier keys this run, not the key's own
+      *> freshly-set bits. If Transaction-File is missing, that is
+      *> treated as an empty batch and the run continues rather than
+      *> erroring, the same way Load-Master-Keys handles a missing
+      *> Master-File.
+       Load-Transactions.
+           PERFORM Read-Checkpoint
+           MOVE WS-Checkpoint-Count TO WS-Total-Loaded
+           MOVE WS-Checkpoint-Count TO WS-Numbers-Loaded
+           MOVE 'N' TO WS-Transactions-Truncated
+           MOVE 'N' TO WS-Transaction-EOF
+
+           OPEN INPUT Transaction-File
+           IF WS-Transaction-File-Status = "00"
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-Checkpoint-Count
+                       OR WS-Transaction-EOF = 'Y'
+                   READ Transaction-File INTO Stored-Number(I)
+                       AT END SET WS-Transaction-EOF TO 'Y'
+                   END-READ
+               END-PERFORM
+
+      *> A checkpoint left at exactly WS-Max-Numbers (the table filled
+      *> up on the prior run with no room left for this run's first
+      *> new record) must not attempt Stored-Number(WS-Max-Numbers+1).
+               IF WS-Transaction-EOF NOT = 'Y' AND I <= WS-Max-Numbers
+                   READ Transaction-File INTO Stored-Number(I)
+                       AT END SET WS-Transaction-EOF TO 'Y'
+                   END-READ
+               END-IF
+
+               DISPLAY "Loading and screening transaction numbers..."
+               PERFORM UNTIL WS-Transaction-EOF = 'Y'
+                       OR I > WS-Max-Numbers
+                   MOVE Stored-Number(I) TO Current-Number
+                   MOVE "ADD" TO WS-Audit-Action
+                   PERFORM Calculate-Hashes
+
+                   IF Filter-Array(Hash1-Pos:1) = '1' AND
+                      Filter-Array(Hash2-Pos:1) = '1'
+                       ADD 1 TO WS-Count-Possible
+                       PERFORM Confirm-Duplicate
+                   ELSE
+                       ADD 1 TO WS-Count-NotIn
+                   END-IF
+
+                   MOVE '1' TO Filter-Array(Hash1-Pos:1)
+                   MOVE '1' TO Filter-Array(Hash2-Pos:1)
+
+                   ADD 1 TO WS-Numbers-Loaded
+                   ADD 1 TO WS-Total-Loaded
+                   IF FUNCTION MOD(WS-Total-Loaded,
+                           WS-Checkpoint-Interval) = 0
+                       PERFORM Write-Checkpoint
+                   END-IF
+
+                   ADD 1 TO I
+                   IF I <= WS-Max-Numbers
+                       READ Transaction-File INTO Stored-Number(I)
+                           AT END SET WS-Transaction-EOF TO 'Y'
+                       END-READ
+                   END-IF
+               END-PERFORM
+
+      *> The load loop above stops identically whether the file is
+      *> genuinely exhausted or the table just filled up at
+      *> WS-Max-Numbers - the successor to the last slot loaded was
+      *> never read in that second case, so peek at one more record to
+      *> tell the two apart before deciding the load "succeeded".
+               IF WS-Transaction-EOF NOT = 'Y'
+                   READ Transaction-File
+                       AT END SET WS-Transaction-EOF TO 'Y'
+                   END-READ
+                   IF WS-Transaction-EOF NOT = 'Y'
+                       MOVE 'Y' TO WS-Transactions-Truncated
+                   END-IF
+               END-IF
+
+               CLOSE Transaction-File
+           END-IF
+
+           IF WS-Transactions-Truncated = 'Y'
+      *> Capacity reached with input still remaining - checkpoint
+      *> where we stopped so a later run resumes with the dropped
+      *> records instead of silently losing them, and leave the
+      *> checkpoint in place rather than clearing it as if the load
+      *> had fully succeeded.
+               PERFORM Write-Checkpoint
+               MOVE
+         "load truncated at capacity - checkpoint left for restart"
+                   TO WS-Truncation-Reason
+               PERFORM Write-Truncation-Audit
+           ELSE
+      *> The whole file loaded cleanly - persist the final filter
+      *> state and clear the checkpoint so the next run starts fresh
+      *> instead of skipping ahead again.
+               PERFORM Clear-Checkpoint
+           END-IF
+           .
+
+      *> Load the last checkpointed position, if any, from a prior
+      *> interrupted run of Load-Transactions.
+       Read-Checkpoint.
+           MOVE ZERO TO WS-Checkpoint-Count
+           OPEN INPUT Checkpoint-File
+           IF WS-Checkpoint-File-Status = "00"
+               READ Checkpoint-File
+                   AT END CONTINUE
+               END-READ
+               IF WS-Checkpoint-File-Status = "00"
+                   MOVE Checkpoint-Record TO WS-Checkpoint-Count
+               END-IF
+               CLOSE Checkpoint-File
+           END-IF
+           .
+
+      *> Persist the filter state and the current load position so a
+      *> restart after an abend can pick up from here.
+       Write-Checkpoint.
+           PERFORM Save-Filter
+           OPEN OUTPUT Checkpoint-File
+           MOVE WS-Total-Loaded TO Checkpoint-Record
+           WRITE Checkpoint-Record
+           CLOSE Checkpoint-File
+           .
+
+      *> Reset the checkpoint once a load completes successfully. The
+      *> filter is saved first, mirroring Write-Checkpoint's
+      *> save-then-record ordering, so there is never a window where
+      *> the checkpoint says "nothing to resume" against a Filter-File
+      *> that does not yet reflect the whole load.
+       Clear-Checkpoint.
+           PERFORM Save-Filter
+           OPEN OUTPUT Checkpoint-File
+           MOVE ZERO TO Checkpoint-Record
+           WRITE Checkpoint-Record
+           CLOSE Checkpoint-File
+           .
+
+      *> Read the master file once into Master-Key-Entry so the rest
+      *> of the run can look keys up in memory - Confirm-Duplicate and
+      *> Draw-Negative-Test-Sample both rely on this table instead of
+      *> reopening and rescanning Master-File for every lookup.
+       Load-Master-Keys.
+           MOVE ZERO TO WS-Master-Key-Count
+           MOVE 'N' TO WS-Master-EOF
+           MOVE 'N' TO WS-Master-Keys-Truncated
+           OPEN INPUT Master-File
+           IF WS-Master-File-Status = "00"
+               PERFORM UNTIL WS-Master-EOF = 'Y'
+                       OR WS-Master-Key-Count >= WS-Max-Master-Keys
+                   READ Master-File
+                       AT END SET WS-Master-EOF TO 'Y'
+                   END-READ
+                   IF WS-Master-EOF NOT = 'Y'
+                       ADD 1 TO WS-Master-Key-Count
+                       MOVE Master-Key
+                           TO Master-Key-Entry(WS-Master-Key-Count)
+                   END-IF
+               END-PERFORM
+
+      *> Table capacity reached - tell truncation apart from genuine
+      *> end of file the same way Load-Transactions does, by peeking
+      *> one more record.
+               IF WS-Master-EOF NOT = 'Y'
+                   READ Master-File
+                       AT END SET WS-Master-EOF TO 'Y'
+                   END-READ
+                   IF WS-Master-EOF NOT = 'Y'
+                       MOVE 'Y' TO WS-Master-Keys-Truncated
+                   END-IF
+               END-IF
+
+               CLOSE Master-File
+           END-IF
+
+           IF WS-Master-Keys-Truncated = 'Y'
+               MOVE
+         "master key table truncated - duplicate checks incomplete"
+                   TO WS-Truncation-Reason
+               PERFORM Write-Truncation-Audit
+           END-IF
+           .
+
+      *> Pull a sample of genuinely-unseen master keys for real
+      *> false-positive testing: a candidate qualifies by NOT being
+      *> among the keys actually loaded into the filter this run, not
+      *> by the filter's own (unchanged) bits - the two loops below
+      *> run on the same Filter-Array with the same bit test, so
+      *> sampling by filter state would make every sample a guaranteed
+      *> non-hit and the false-positive rate tautologically zero.
+       Draw-Negative-Test-Sample.
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > WS-Master-Key-Count
+                      OR WS-Sample-Size >= WS-Sample-Target
+               MOVE Master-Key-Entry(J) TO WS-Candidate-Key
+               PERFORM Check-Already-Loaded
+               IF WS-Already-Loaded = 'N'
+                   ADD 1 TO WS-Sample-Size
+                   MOVE WS-Candidate-Key
+                       TO Additional-Number(WS-Sample-Size)
+               END-IF
+           END-PERFORM
+           .
+
+      *> True when WS-Candidate-Key is one of the numbers actually
+      *> loaded into the filter this run.
+       Check-Already-Loaded.
+           MOVE 'N' TO WS-Already-Loaded
+           PERFORM VARYING WS-Search-Idx FROM 1 BY 1
+                   UNTIL WS-Search-Idx > WS-Numbers-Loaded
+                      OR WS-Already-Loaded = 'Y'
+               IF Stored-Number(WS-Search-Idx) = WS-Candidate-Key
+                   MOVE 'Y' TO WS-Already-Loaded
+               END-IF
+           END-PERFORM
+           .
+
+      *> A possibly-in-set hit is just a hash match until it is
+      *> checked against the preloaded master-key table. Confirmed
+      *> duplicates are logged to the exceptions file for
+      *> reconciliation staff; hash collisions are left alone.
+       Confirm-Duplicate.
+           MOVE 'N' TO WS-Duplicate-Found
+           IF WS-Master-Key-Count > 0
+               SET Master-Key-Idx TO 1
+               SEARCH Master-Key-Entry
+                   AT END
+                       CONTINUE
+                   WHEN Master-Key-Entry(Master-Key-Idx)
+                           = Current-Number
+                       MOVE 'Y' TO WS-Duplicate-Found
+               END-SEARCH
+           END-IF
+
+           IF WS-Duplicate-Found = 'Y'
+               MOVE SPACES TO Exception-Record
+               MOVE Current-Number TO Exception-Number
+               MOVE "CONFIRMED DUPLICATE" TO Exception-Reason
+               WRITE Exception-Record
+           END-IF
+           .
+
+      *> Build and archive the end-of-run summary report: numbers
+      *> loaded, how many checks came back possibly-in-set versus
+      *> definitely-not, and the overall hit rate across all checks.
+       Write-Summary-Report.
+           IF (WS-Count-Possible + WS-Count-NotIn) > 0
+               COMPUTE WS-Hit-Rate ROUNDED =
+                   WS-Count-Possible / (WS-Count-Possible +
+                       WS-Count-NotIn) * 100
+           ELSE
+               MOVE ZERO TO WS-Hit-Rate
+           END-IF
+
+           MOVE WS-Numbers-Loaded TO WS-Report-Loaded-Ed
+           MOVE WS-Count-Possible TO WS-Report-Possible-Ed
+           MOVE WS-Count-NotIn    TO WS-Report-NotIn-Ed
+           MOVE WS-Hit-Rate       TO WS-Report-Rate-Ed
+
+           OPEN OUTPUT Report-File
+
+           MOVE "Bloom Filter Daily Summary Report" TO Report-Record
+           WRITE Report-Record
+
+           MOVE SPACES TO Report-Record
+           STRING "Filter: " FUNCTION TRIM(WS-Filter-Name)
+               DELIMITED BY SIZE INTO Report-Record
+           WRITE Report-Record
+
+           MOVE SPACES TO Report-Record
+           STRING "Numbers loaded: " WS-Report-Loaded-Ed
+               DELIMITED BY SIZE INTO Report-Record
+           WRITE Report-Record
+
+           MOVE SPACES TO Report-Record
+           STRING "Checks possibly in set: " WS-Report-Possible-Ed
+               DELIMITED BY SIZE INTO Report-Record
+           WRITE Report-Record
+
+           MOVE SPACES TO Report-Record
+           STRING "Checks definitely not in set: " WS-Report-NotIn-Ed
+               DELIMITED BY SIZE INTO Report-Record
+           WRITE Report-Record
+
+           MOVE SPACES TO Report-Record
+           STRING "Overall hit rate (pct): " WS-Report-Rate-Ed
+               DELIMITED BY SIZE INTO Report-Record
+           WRITE Report-Record
+
+           IF WS-Transactions-Truncated = 'Y'
+               MOVE SPACES TO Report-Record
+               STRING "WARNING: transaction file truncated - rerun"
+                   " to continue load"
+                   DELIMITED BY SIZE INTO Report-Record
+               WRITE Report-Record
+           END-IF
+
+           IF WS-Master-Keys-Truncated = 'Y'
+               MOVE SPACES TO Report-Record
+               STRING "WARNING: master key table truncated -"
+                   " duplicate confirmation is incomplete"
+                   DELIMITED BY SIZE INTO Report-Record
+               WRITE Report-Record
+           END-IF
+
+           CLOSE Report-File
+           .
+
       *> Hash calculation using modular arithmetic.
-      *> Note that these are simple modulus oprations. Production
+      *> Note that these are simple modulus operations. Production
       *> implementations should implement more sophisticated functions
       *> to reduce collisions and improve the distribution of hash
-      *> values. Also note that this currently only works for numbers
-      *> and in many cases you will want the hash for strings.
+      *> values. Current-Number is hashed character by character (via
+      *> FUNCTION ORD), so this works the same whether the key is a
+      *> plain number or an alphanumeric code - only the character
+      *> values feed the hash, not any assumption of a numeric value.
        Calculate-Hashes.
-           COMPUTE Hash1-Pos = FUNCTION MOD(Current-Number, 100) + 1
-           COMPUTE Hash2-Pos = FUNCTION MOD(Current-Number * 7, 100) + 1
-           DISPLAY "Hash1-Pos: " Hash1-Pos
-           DISPLAY "Hash2-Pos: " Hash2-Pos
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(Current-Number))
+               TO WS-Hash-Length
+           IF WS-Hash-Length = 0
+               MOVE 1 TO WS-Hash-Length
+           END-IF
+
+           MOVE ZERO TO WS-Hash-Acc1
+           MOVE ZERO TO WS-Hash-Acc2
+           PERFORM VARYING WS-Hash-Index FROM 1 BY 1
+                   UNTIL WS-Hash-Index > WS-Hash-Length
+               MOVE Current-Number(WS-Hash-Index:1) TO WS-Hash-Char
+               COMPUTE WS-Hash-Char-Value =
+                   FUNCTION ORD(WS-Hash-Char) - 1
+               COMPUTE WS-Hash-Acc1 =
+                   FUNCTION MOD((WS-Hash-Acc1 * 31) +
+                       WS-Hash-Char-Value, 999999937)
+               COMPUTE WS-Hash-Acc2 =
+                   FUNCTION MOD((WS-Hash-Acc2 * 37) +
+                       WS-Hash-Char-Value, 999999937)
+           END-PERFORM
+
+           COMPUTE Hash1-Pos =
+               FUNCTION MOD(WS-Hash-Acc1, WS-Filter-Size) + 1
+           COMPUTE Hash2-Pos =
+               FUNCTION MOD(WS-Hash-Acc2, WS-Filter-Size) + 1
+           PERFORM Write-Audit-Log
+           .
+
+      *> Open the durable audit log, appending to whatever a prior
+      *> run already wrote so the trail covers the whole day.
+       Open-Audit-Log.
+           OPEN EXTEND Audit-Log
+           IF WS-Audit-Log-Status NOT = "00"
+               OPEN OUTPUT Audit-Log
+           END-IF
+           .
+
+      *> Open the exceptions file, appending to whatever a prior run
+      *> of this same filter already wrote today so a confirmed
+      *> duplicate from an earlier run survives a later run rather
+      *> than being truncated away.
+       Open-Exceptions-File.
+           OPEN EXTEND Exceptions-File
+           IF WS-Exceptions-File-Status NOT = "00"
+               OPEN OUTPUT Exceptions-File
+           END-IF
+           .
+
+      *> Record one timestamped, attributed audit entry for the add
+      *> or check that was just hashed.
+       Write-Audit-Log.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Audit-Time FROM TIME
+
+           MOVE Current-Number TO WS-Audit-Number-Ed
+           MOVE Hash1-Pos      TO WS-Audit-Hash1-Ed
+           MOVE Hash2-Pos      TO WS-Audit-Hash2-Ed
+
+           MOVE SPACES TO Audit-Log-Record
+           STRING WS-Audit-Date "-" WS-Audit-Time " "
+               WS-Operator-Id " FLT=" FUNCTION TRIM(WS-Filter-Name)
+               " " WS-Audit-Action " "
+               WS-Audit-Number-Ed " H1=" WS-Audit-Hash1-Ed
+               " H2=" WS-Audit-Hash2-Ed
+               DELIMITED BY SIZE INTO Audit-Log-Record
+           WRITE Audit-Log-Record
+           .
+
+      *> Record a durable, timestamped note that a load stopped at
+      *> table capacity with input still remaining, so anyone
+      *> reconstructing the day's screening from the audit trail can
+      *> see it was truncated rather than assuming it was clean.
+      *> WS-Truncation-Reason must be set by the caller first.
+       Write-Truncation-Audit.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Audit-Time FROM TIME
+
+           MOVE SPACES TO Audit-Log-Record
+           STRING WS-Audit-Date "-" WS-Audit-Time " "
+               WS-Operator-Id " FLT=" FUNCTION TRIM(WS-Filter-Name)
+               " TRUNC " FUNCTION TRIM(WS-Truncation-Reason)
+               DELIMITED BY SIZE INTO Audit-Log-Record
+           WRITE Audit-Log-Record
            .
 
        END PROGRAM BloomFilter.
